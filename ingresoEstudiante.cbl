@@ -7,7 +7,67 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJERCICIO-CLASE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-POSTULANTES ASSIGN TO "POSTULANTES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARCHIVO-REPORTE ASSIGN TO "REPORTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARCHIVO-PARAMETROS ASSIGN TO "PARAMETROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARCHIVO-CHECKPOINT ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARCHIVO-MATRICULA ASSIGN TO "MATRICULA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARCHIVO-AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-POSTULANTES.
+           01 REG-POSTULANTE.
+               05 REG-DNI                PIC 9(8).
+               05 REG-NOMBRE             PIC X(15).
+               05 REG-EDAD               PIC 99.
+               05 REG-SECUNDARIO         PIC X.
+               05 REG-CARRERA            PIC X.
+               05 REG-PROMEDIO           PIC 9(2)V99.
+
+       FD  ARCHIVO-REPORTE.
+           01 REG-REPORTE                PIC X(150).
+
+       FD  ARCHIVO-PARAMETROS.
+           01 REG-PARAMETROS.
+               05 REG-EDAD-MINIMA         PIC 99.
+               05 REG-ESTADO-SECUND       PIC X.
+               05 REG-CARRERA-TERMINADO   PIC X.
+               05 REG-CARRERA-ENCURSO     PIC X.
+
+       FD  ARCHIVO-CHECKPOINT.
+           01 REG-CHECKPOINT.
+               05 REG-ULTIMO-PROCESADO    PIC 9(7).
+               05 REG-CANT-ACEPTADOS      PIC 9(5).
+               05 REG-CANT-RECHAZADOS     PIC 9(5).
+               05 REG-CANT-INVALIDOS      PIC 9(5).
+               05 REG-CANT-DUPLICADOS     PIC 9(5).
+
+       FD  ARCHIVO-MATRICULA.
+           01 REG-MATRICULA.
+               05 REG-MAT-DNI             PIC 9(8).
+               05 REG-MAT-NOMBRE          PIC X(15).
+               05 REG-MAT-EDAD            PIC 99.
+               05 REG-MAT-PROMEDIO        PIC 9(2)V99.
+               05 REG-MAT-MERITO          PIC X(7).
+
+       FD  ARCHIVO-AUDITORIA.
+           01 REG-AUDITORIA               PIC X(80).
+
        WORKING-STORAGE SECTION.
 
            01 WSC-CONSTANTES.
@@ -16,29 +76,58 @@
                05 WSC-ESTADO-CARRERA-OK.
                    10 WSC-TERMINADO    PIC X VALUE "T".
                    10 WSC-ENCURSO      PIC X VALUE "C".
+               05 WSC-INTERVALO-CHECKPOINT PIC 9(3) VALUE 50.
+               05 WSC-PROMEDIO-MERITO      PIC 9(2)V99 VALUE 8.00.
+               05 WSC-MAX-POSTULANTES      PIC 9(5) VALUE 500.
+               05 WSC-ESTADO-NO-INICIADO   PIC X VALUE "N".
+
+           01 WSC-SWITCHES.
+               05 WSC-FIN-POSTULANTES    PIC X VALUE "N".
+                   88 FIN-POSTULANTES        VALUE "S".
+               05 WSC-FIN-CHECKPOINT     PIC X VALUE "N".
+                   88 FIN-CHECKPOINT         VALUE "S".
 
            01 WSV-VARIABLES.
-               05 WS-POSTULANTES.
-                   10 WSV-POSTU1.
-                     15 WSV-NOMBRE             PIC X(5) VALUE "PEDRO".
-                     15 WSV-EDAD1              PIC 99 VALUE 15.
-                     15 WSV-SECUNDARIO1        PIC X VALUE "N".
-                     15 WSV-CARRERA1           PIC X VALUE "N".
-                   10 WSV-POSTU2.
-                     15 WSV-NOMBRE             PIC X(5) VALUE "SOFIA".
-                     15 WSV-EDAD2              PIC 99 VALUE 25.
-                     15 WSV-SECUNDARIO2        PIC X VALUE "T".
-                     15 WSV-CARRERA2           PIC X VALUE "T".
-                   10 WSV-POSTU3.
-                     15 WSV-NOMBRE3            PIC X(05) VALUE "LALA".
-                     15 WSV-EDAD3              PIC 99 VALUE 19.
-                     15 WSV-SECUNDARIO3        PIC X VALUE "T".
-                     15 WSV-CARRERA3           PIC X VALUE "N".
                05 WSV-POSTULANTE-AUX.
-                   15 WSV-NOMBRE-AUX           PIC X(5).
+                   15 WSV-DNI-AUX              PIC 9(8).
+                   15 WSV-NOMBRE-AUX           PIC X(15).
                      15 WSV-EDAD-AUX           PIC 99.
                      15 WSV-SECUNDARIO-AUX     PIC X.
                      15 WSV-CARRERA-AUX        PIC X.
+                     15 WSV-PROMEDIO-AUX       PIC 9(2)V99.
+               05 WSV-VEREDICTO-AUX            PIC X(40).
+               05 WSV-PTR-VEREDICTO            PIC 9(3).
+               05 WSV-MERITO-AUX               PIC X(7).
+               05 WSV-LINEA-REPORTE            PIC X(150).
+               05 WSV-ES-DUPLICADO             PIC X VALUE "N".
+                   88 ES-DUPLICADO                 VALUE "S".
+               05 WSV-DATOS-VALIDOS-AUX        PIC X VALUE "N".
+                   88 DATOS-VALIDOS               VALUE "S".
+               05 WSV-IDX                      PIC 9(5).
+               05 WSV-IDX-DUP                   PIC 9(5).
+               05 WSV-IDX-INICIAL               PIC 9(5).
+               05 WSV-FECHA-HORA-AUX            PIC X(21).
+               05 WSV-LINEA-AUDITORIA           PIC X(80).
+
+           01 WSV-CONTADORES.
+               05 WSV-CANT-ACEPTADOS           PIC 9(5) VALUE 0.
+               05 WSV-CANT-RECHAZADOS          PIC 9(5) VALUE 0.
+               05 WSV-CANT-INVALIDOS           PIC 9(5) VALUE 0.
+               05 WSV-CANT-DUPLICADOS          PIC 9(5) VALUE 0.
+
+           01 WSV-CHECKPOINT.
+               05 WSV-ULTIMO-PROCESADO         PIC 9(7) VALUE 0.
+
+           01 WS-POSTULANTES-TABLA.
+               05 WSV-CANT-POSTULANTES         PIC 9(5) VALUE 0.
+               05 WSV-POSTULANTE-TAB OCCURS 1 TO 500 TIMES
+                       DEPENDING ON WSV-CANT-POSTULANTES.
+                   10 WSV-DNI-TAB               PIC 9(8).
+                   10 WSV-NOMBRE-TAB            PIC X(15).
+                   10 WSV-EDAD-TAB              PIC 99.
+                   10 WSV-SECUNDARIO-TAB        PIC X.
+                   10 WSV-CARRERA-TAB           PIC X.
+                   10 WSV-PROMEDIO-TAB          PIC 9(2)V99.
 
 
        PROCEDURE DIVISION.
@@ -46,32 +135,353 @@
        DISPLAY "COBOLEROS 2022 - MILES-ARTS".
            DISPLAY "--------------------------------------------------".
 
-           MOVE WSV-POSTU1 TO WSV-POSTULANTE-AUX.
-           PERFORM 20-EVALUAR.
+           PERFORM 05-LEER-PARAMETROS.
+           PERFORM 06-LEER-CHECKPOINT.
+
+           OPEN INPUT ARCHIVO-POSTULANTES.
+           PERFORM 08-CARGAR-POSTULANTES.
+           CLOSE ARCHIVO-POSTULANTES.
+
+           IF WSV-ULTIMO-PROCESADO > 0
+               DISPLAY "REANUDANDO DESDE EL REGISTRO "
+                   WSV-ULTIMO-PROCESADO
+               OPEN EXTEND ARCHIVO-REPORTE
+               OPEN EXTEND ARCHIVO-MATRICULA
+               OPEN EXTEND ARCHIVO-AUDITORIA
+           ELSE
+               OPEN OUTPUT ARCHIVO-REPORTE
+               OPEN OUTPUT ARCHIVO-MATRICULA
+               OPEN OUTPUT ARCHIVO-AUDITORIA
+           END-IF.
+
+           OPEN OUTPUT ARCHIVO-CHECKPOINT.
+
+           COMPUTE WSV-IDX-INICIAL = WSV-ULTIMO-PROCESADO + 1.
+
+           PERFORM VARYING WSV-IDX FROM WSV-IDX-INICIAL BY 1
+                   UNTIL WSV-IDX > WSV-CANT-POSTULANTES
+               MOVE WSV-DNI-TAB (WSV-IDX)         TO WSV-DNI-AUX
+               MOVE WSV-NOMBRE-TAB (WSV-IDX)      TO WSV-NOMBRE-AUX
+               MOVE WSV-EDAD-TAB (WSV-IDX)        TO WSV-EDAD-AUX
+               MOVE WSV-SECUNDARIO-TAB (WSV-IDX)  TO WSV-SECUNDARIO-AUX
+               MOVE WSV-CARRERA-TAB (WSV-IDX)     TO WSV-CARRERA-AUX
+               MOVE WSV-PROMEDIO-TAB (WSV-IDX)    TO WSV-PROMEDIO-AUX
+
+               PERFORM 20-EVALUAR
 
-           MOVE WSV-POSTU2 TO WSV-POSTULANTE-AUX.
-           PERFORM 20-EVALUAR.
+               IF FUNCTION MOD(WSV-IDX, WSC-INTERVALO-CHECKPOINT) = 0
+                   PERFORM 40-GRABAR-CHECKPOINT
+               END-IF
+           END-PERFORM.
 
-           MOVE WSV-POSTU3 TO WSV-POSTULANTE-AUX.
-           PERFORM 20-EVALUAR.
+           IF WSV-CANT-POSTULANTES > 0
+               MOVE WSV-CANT-POSTULANTES TO WSV-IDX
+               PERFORM 40-GRABAR-CHECKPOINT
+           END-IF.
+
+           PERFORM 30-ESCRIBIR-TRAILER.
+
+           CLOSE ARCHIVO-REPORTE.
+           CLOSE ARCHIVO-CHECKPOINT.
+           CLOSE ARCHIVO-MATRICULA.
+           CLOSE ARCHIVO-AUDITORIA.
 
        STOP RUN.
        00-CONTROL-END.
        EXIT.
 
+       05-LEER-PARAMETROS.
+           OPEN INPUT ARCHIVO-PARAMETROS.
+
+           READ ARCHIVO-PARAMETROS
+               AT END
+                   DISPLAY "ERROR: ARCHIVO DE PARAMETROS VACIO O "
+                       "ILEGIBLE"
+                   CLOSE ARCHIVO-PARAMETROS
+                   STOP RUN RETURNING 16
+           END-READ.
+
+           MOVE REG-EDAD-MINIMA       TO WSC-EDAD-MINIMA.
+           MOVE REG-ESTADO-SECUND     TO WSC-ESTADO-SECUND.
+           MOVE REG-CARRERA-TERMINADO TO WSC-TERMINADO.
+           MOVE REG-CARRERA-ENCURSO   TO WSC-ENCURSO.
+
+           CLOSE ARCHIVO-PARAMETROS.
+
+       05-LEER-PARAMETROS-END.
+       EXIT.
+
+      * El checkpoint puede tener varias marcas grabadas en corridas
+      * previas; la ultima linea es la vigente para el reinicio.
+       06-LEER-CHECKPOINT.
+           OPEN INPUT ARCHIVO-CHECKPOINT.
+
+           PERFORM UNTIL FIN-CHECKPOINT
+               READ ARCHIVO-CHECKPOINT
+                   AT END
+                       SET FIN-CHECKPOINT TO TRUE
+                   NOT AT END
+                       MOVE REG-ULTIMO-PROCESADO TO WSV-ULTIMO-PROCESADO
+                       MOVE REG-CANT-ACEPTADOS   TO WSV-CANT-ACEPTADOS
+                       MOVE REG-CANT-RECHAZADOS  TO WSV-CANT-RECHAZADOS
+                       MOVE REG-CANT-INVALIDOS   TO WSV-CANT-INVALIDOS
+                       MOVE REG-CANT-DUPLICADOS  TO WSV-CANT-DUPLICADOS
+               END-READ
+           END-PERFORM.
+
+           CLOSE ARCHIVO-CHECKPOINT.
+
+       06-LEER-CHECKPOINT-END.
+       EXIT.
+
+       08-CARGAR-POSTULANTES.
+           PERFORM 10-LEER-POSTULANTE.
+
+           PERFORM UNTIL FIN-POSTULANTES
+               IF WSV-CANT-POSTULANTES >= WSC-MAX-POSTULANTES
+                   DISPLAY "ERROR: SE SUPERO LA CAPACIDAD MAXIMA DE "
+                       "POSTULANTES: " WSC-MAX-POSTULANTES
+                   CLOSE ARCHIVO-POSTULANTES
+                   STOP RUN RETURNING 16
+               END-IF
+
+               ADD 1 TO WSV-CANT-POSTULANTES
+
+               MOVE REG-DNI TO WSV-DNI-TAB (WSV-CANT-POSTULANTES)
+               MOVE REG-NOMBRE
+                   TO WSV-NOMBRE-TAB (WSV-CANT-POSTULANTES)
+               MOVE REG-EDAD
+                   TO WSV-EDAD-TAB (WSV-CANT-POSTULANTES)
+               MOVE REG-SECUNDARIO
+                   TO WSV-SECUNDARIO-TAB (WSV-CANT-POSTULANTES)
+               MOVE REG-CARRERA
+                   TO WSV-CARRERA-TAB (WSV-CANT-POSTULANTES)
+               MOVE REG-PROMEDIO
+                   TO WSV-PROMEDIO-TAB (WSV-CANT-POSTULANTES)
+
+               PERFORM 10-LEER-POSTULANTE
+           END-PERFORM.
+
+       08-CARGAR-POSTULANTES-END.
+       EXIT.
+
+       10-LEER-POSTULANTE.
+           READ ARCHIVO-POSTULANTES
+               AT END
+                   SET FIN-POSTULANTES TO TRUE
+           END-READ.
+       10-LEER-POSTULANTE-END.
+       EXIT.
+
        20-EVALUAR.
-           IF (WSV-EDAD-AUX >= WSC-EDAD-MINIMA AND
-               WSV-SECUNDARIO-AUX EQUAL WSC-ESTADO-SECUND AND
-              (WSV-CARRERA-AUX EQUAL WSC-TERMINADO OR
-               WSV-CARRERA-AUX EQUAL WSC-ENCURSO ))
-               DISPLAY WSV-NOMBRE-AUX " CUMPLE CON TODOS LOS REQUSITOS "
+           PERFORM 15-VERIFICAR-DUPLICADO.
+
+           IF ES-DUPLICADO
+               MOVE "DUPLICADO" TO WSV-VEREDICTO-AUX
+               MOVE "N/A"       TO WSV-MERITO-AUX
+               ADD 1 TO WSV-CANT-DUPLICADOS
            ELSE
-               DISPLAY WSV-NOMBRE-AUX " NO CUMPLE CON LOS REQUISITOS "
+               PERFORM 16-VALIDAR-DATOS
+
+               IF NOT DATOS-VALIDOS
+                   MOVE "DATOS INVALIDOS" TO WSV-VEREDICTO-AUX
+                   MOVE "N/A"             TO WSV-MERITO-AUX
+                   ADD 1 TO WSV-CANT-INVALIDOS
+               ELSE
+                   PERFORM 21-CALCULAR-MERITO
+
+                   IF (WSV-EDAD-AUX >= WSC-EDAD-MINIMA AND
+                       WSV-SECUNDARIO-AUX EQUAL WSC-ESTADO-SECUND AND
+                      (WSV-CARRERA-AUX EQUAL WSC-TERMINADO OR
+                       WSV-CARRERA-AUX EQUAL WSC-ENCURSO ))
+                       MOVE "CUMPLE CON TODOS LOS REQUSITOS"
+                           TO WSV-VEREDICTO-AUX
+                       ADD 1 TO WSV-CANT-ACEPTADOS
+                       PERFORM 26-GRABAR-MATRICULA
+                   ELSE
+                       PERFORM 22-ARMAR-MOTIVO-RECHAZO
+                       ADD 1 TO WSV-CANT-RECHAZADOS
+                   END-IF
+               END-IF
            END-IF.
 
+           DISPLAY WSV-NOMBRE-AUX " " WSV-VEREDICTO-AUX.
            DISPLAY "--------------------------------------------------".
 
-           INITIALIZE WSV-POSTULANTE-AUX.
+           PERFORM 25-GRABAR-LINEA-REPORTE.
+           PERFORM 27-GRABAR-AUDITORIA.
+
+           INITIALIZE WSV-POSTULANTE-AUX WSV-VEREDICTO-AUX
+               WSV-ES-DUPLICADO WSV-MERITO-AUX WSV-DATOS-VALIDOS-AUX.
 
        20-EVALUAR-END.
        EXIT.
+
+       21-CALCULAR-MERITO.
+           IF WSV-PROMEDIO-AUX >= WSC-PROMEDIO-MERITO
+               MOVE "MERITO" TO WSV-MERITO-AUX
+           ELSE
+               MOVE "REGULAR" TO WSV-MERITO-AUX
+           END-IF.
+
+       21-CALCULAR-MERITO-END.
+       EXIT.
+
+      * El chequeo de elegibilidad en 20-EVALUAR es un AND de las tres
+      * condiciones; aca se vuelven a probar por separado solo para
+      * armar el detalle de motivos, asi el rechazo indica exactamente
+      * que requisito(s) no cumplio en vez de un mensaje generico.
+       22-ARMAR-MOTIVO-RECHAZO.
+           MOVE SPACES TO WSV-VEREDICTO-AUX.
+           MOVE 1 TO WSV-PTR-VEREDICTO.
+
+           STRING "NO CUMPLE:" DELIMITED BY SIZE
+             INTO WSV-VEREDICTO-AUX
+             WITH POINTER WSV-PTR-VEREDICTO
+           END-STRING.
+
+           IF WSV-EDAD-AUX < WSC-EDAD-MINIMA
+               STRING " EDAD" DELIMITED BY SIZE
+                 INTO WSV-VEREDICTO-AUX
+                 WITH POINTER WSV-PTR-VEREDICTO
+               END-STRING
+           END-IF.
+
+           IF WSV-SECUNDARIO-AUX NOT EQUAL WSC-ESTADO-SECUND
+               STRING " SECUNDARIO" DELIMITED BY SIZE
+                 INTO WSV-VEREDICTO-AUX
+                 WITH POINTER WSV-PTR-VEREDICTO
+               END-STRING
+           END-IF.
+
+           IF WSV-CARRERA-AUX NOT EQUAL WSC-TERMINADO
+              AND WSV-CARRERA-AUX NOT EQUAL WSC-ENCURSO
+               STRING " CARRERA" DELIMITED BY SIZE
+                 INTO WSV-VEREDICTO-AUX
+                 WITH POINTER WSV-PTR-VEREDICTO
+               END-STRING
+           END-IF.
+
+       22-ARMAR-MOTIVO-RECHAZO-END.
+       EXIT.
+
+       15-VERIFICAR-DUPLICADO.
+           MOVE "N" TO WSV-ES-DUPLICADO.
+
+           PERFORM VARYING WSV-IDX-DUP FROM 1 BY 1
+                   UNTIL WSV-IDX-DUP >= WSV-IDX
+               IF WSV-DNI-TAB (WSV-IDX-DUP) = WSV-DNI-AUX
+                   SET ES-DUPLICADO TO TRUE
+               END-IF
+           END-PERFORM.
+
+       15-VERIFICAR-DUPLICADO-END.
+       EXIT.
+
+      * Los codigos aceptados (secundario/carrera) vienen de
+      * PARAMETROS.DAT via 05-LEER-PARAMETROS; el dominio de datos
+      * validos se deriva de esos mismos valores, no de literales
+      * propios, para que un cambio de politica no marque como
+      * invalido un registro legitimo.
+       16-VALIDAR-DATOS.
+           IF (WSV-SECUNDARIO-AUX EQUAL WSC-ESTADO-SECUND OR
+               WSV-SECUNDARIO-AUX EQUAL WSC-ESTADO-NO-INICIADO)
+              AND
+              (WSV-CARRERA-AUX EQUAL WSC-TERMINADO OR
+               WSV-CARRERA-AUX EQUAL WSC-ENCURSO OR
+               WSV-CARRERA-AUX EQUAL WSC-ESTADO-NO-INICIADO)
+               SET DATOS-VALIDOS TO TRUE
+           ELSE
+               MOVE "N" TO WSV-DATOS-VALIDOS-AUX
+           END-IF.
+
+       16-VALIDAR-DATOS-END.
+       EXIT.
+
+       25-GRABAR-LINEA-REPORTE.
+           INITIALIZE WSV-LINEA-REPORTE.
+           STRING "DNI:"                DELIMITED BY SIZE
+                  WSV-DNI-AUX           DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  WSV-NOMBRE-AUX        DELIMITED BY SIZE
+                  " EDAD:"              DELIMITED BY SIZE
+                  WSV-EDAD-AUX          DELIMITED BY SIZE
+                  " SECUNDARIO:"        DELIMITED BY SIZE
+                  WSV-SECUNDARIO-AUX    DELIMITED BY SIZE
+                  " CARRERA:"           DELIMITED BY SIZE
+                  WSV-CARRERA-AUX       DELIMITED BY SIZE
+                  " PROMEDIO:"          DELIMITED BY SIZE
+                  WSV-PROMEDIO-AUX      DELIMITED BY SIZE
+                  " MERITO:"            DELIMITED BY SIZE
+                  WSV-MERITO-AUX        DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  WSV-VEREDICTO-AUX     DELIMITED BY SIZE
+             INTO WSV-LINEA-REPORTE
+           END-STRING.
+
+           MOVE WSV-LINEA-REPORTE TO REG-REPORTE.
+           WRITE REG-REPORTE.
+
+       25-GRABAR-LINEA-REPORTE-END.
+       EXIT.
+
+       26-GRABAR-MATRICULA.
+           MOVE WSV-DNI-AUX      TO REG-MAT-DNI.
+           MOVE WSV-NOMBRE-AUX   TO REG-MAT-NOMBRE.
+           MOVE WSV-EDAD-AUX     TO REG-MAT-EDAD.
+           MOVE WSV-PROMEDIO-AUX TO REG-MAT-PROMEDIO.
+           MOVE WSV-MERITO-AUX   TO REG-MAT-MERITO.
+           WRITE REG-MATRICULA.
+
+       26-GRABAR-MATRICULA-END.
+       EXIT.
+
+       27-GRABAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WSV-FECHA-HORA-AUX.
+
+           INITIALIZE WSV-LINEA-AUDITORIA.
+           STRING WSV-FECHA-HORA-AUX(1:8)  DELIMITED BY SIZE
+                  " "                      DELIMITED BY SIZE
+                  WSV-FECHA-HORA-AUX(9:6)  DELIMITED BY SIZE
+                  " "                      DELIMITED BY SIZE
+                  WSV-NOMBRE-AUX           DELIMITED BY SIZE
+                  " "                      DELIMITED BY SIZE
+                  WSV-VEREDICTO-AUX        DELIMITED BY SIZE
+             INTO WSV-LINEA-AUDITORIA
+           END-STRING.
+
+           MOVE WSV-LINEA-AUDITORIA TO REG-AUDITORIA.
+           WRITE REG-AUDITORIA.
+
+       27-GRABAR-AUDITORIA-END.
+       EXIT.
+
+       30-ESCRIBIR-TRAILER.
+           INITIALIZE WSV-LINEA-REPORTE.
+           STRING "TOTAL ACEPTADOS: "    DELIMITED BY SIZE
+                  WSV-CANT-ACEPTADOS     DELIMITED BY SIZE
+                  "  TOTAL RECHAZADOS: " DELIMITED BY SIZE
+                  WSV-CANT-RECHAZADOS    DELIMITED BY SIZE
+                  "  TOTAL INVALIDOS: "  DELIMITED BY SIZE
+                  WSV-CANT-INVALIDOS     DELIMITED BY SIZE
+                  "  TOTAL DUPLICADOS: " DELIMITED BY SIZE
+                  WSV-CANT-DUPLICADOS    DELIMITED BY SIZE
+             INTO WSV-LINEA-REPORTE
+           END-STRING.
+
+           MOVE WSV-LINEA-REPORTE TO REG-REPORTE.
+           WRITE REG-REPORTE.
+
+       30-ESCRIBIR-TRAILER-END.
+       EXIT.
+
+       40-GRABAR-CHECKPOINT.
+           MOVE WSV-IDX             TO REG-ULTIMO-PROCESADO.
+           MOVE WSV-CANT-ACEPTADOS  TO REG-CANT-ACEPTADOS.
+           MOVE WSV-CANT-RECHAZADOS TO REG-CANT-RECHAZADOS.
+           MOVE WSV-CANT-INVALIDOS  TO REG-CANT-INVALIDOS.
+           MOVE WSV-CANT-DUPLICADOS TO REG-CANT-DUPLICADOS.
+           WRITE REG-CHECKPOINT.
+
+       40-GRABAR-CHECKPOINT-END.
+       EXIT.
